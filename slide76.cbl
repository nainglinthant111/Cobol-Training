@@ -2,28 +2,109 @@
        PROGRAM-ID. POWERPOINT.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMPLOYEE-ID-PACKED
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-RECORD.
+           02 EM-EMPLOYEE-ID-PACKED  PIC 9(5) COMP-3.
+           02 EM-EMPLOYEE-ID-RAW REDEFINES EM-EMPLOYEE-ID-PACKED
+               PIC X(3).
+           02 EM-EMPLOYEE-NAME.
+             03 EM-FIRST-NAME     PIC X(10).
+             03 EM-LAST-NAME      PIC X(10).
+           02 EM-MANAGER-ID       PIC 9(5) COMP-3.
+           02 EM-EMPLOYEE-STATUS  PIC X.
+           02 EM-PAY-GRADE        PIC X(3).
+           02 EM-SALARY           PIC 9(7)V99.
+           02 EM-REGULAR-RATE     PIC 9(7)V99.
+           02 EM-OVERTIME-RATE    PIC 9(7)V99.
+           02 EM-HOLIDAY-RATE     PIC 9(7)V99.
+           02 EM-HIRE-DATE.
+             03 EM-HIRE-MONTH    PIC 99.
+             03 EM-HIRE-DAY      PIC 99.
+             03 EM-HIRE-YEAR     PIC 99.
+           02 EM-HIRE-DATE-COMPACT REDEFINES EM-HIRE-DATE PIC X(6).
+           02 EM-WRITE-TIMESTAMP  PIC 9(8).
+           02 EM-EMPLOYEE-AGE     PIC 99.
+           02 EM-FEDERAL-WITHHOLDING-RATE PIC 9V999.
+           02 EM-STATE-WITHHOLDING-RATE   PIC 9V999.
+           02 EM-LOCAL-WITHHOLDING-RATE   PIC 9V999.
+
        WORKING-STORAGE SECTION.
-       
+
        01 EmployeeData.
           05 EmployeeName PIC A(30).
           05 EmployeeAge  PIC 9(3).
-       
+
        01 ManagerData.
           05 ManagerName PIC A(30).
           05 ManagerAge  PIC 9(3).
 
+       01 WS-FILE-STATUS      PIC XX.
+       01 EOF                 PIC X VALUE "N".
+       01 WS-MASTER-FULL-NAME PIC X(21).
+       01 WS-MANAGER-VALID    PIC X VALUE "N".
+           88 MANAGER-FOUND   VALUE "Y".
+       01 WS-FILE-ERROR       PIC X VALUE "N".
+
        PROCEDURE DIVISION.
-       
+
            MOVE "John Doe" TO EmployeeName.
            MOVE 35 TO EmployeeAge.
-       
-           MOVE "Jane Smith" TO ManagerName.
-           MOVE 40 TO ManagerAge.
-       
+
            DISPLAY "Employee: " EmployeeName ", Age: " EmployeeAge.
+
+           PERFORM UNTIL MANAGER-FOUND OR WS-FILE-ERROR = "Y"
+               DISPLAY "Enter Manager Name: "
+               ACCEPT ManagerName
+               DISPLAY "Enter Manager Age: "
+               ACCEPT ManagerAge
+               PERFORM VALIDATE-MANAGER-NAME
+               IF NOT MANAGER-FOUND AND WS-FILE-ERROR NOT = "Y"
+                   DISPLAY "Manager name not found in employee "
+                       "master - please enter an existing employee."
+               END-IF
+           END-PERFORM.
+
+           IF WS-FILE-ERROR = "Y"
+               DISPLAY "Unable to validate manager - employee master "
+                   "is not available."
+               STOP RUN
+           END-IF.
+
            DISPLAY "Manager: " ManagerName ", Age: " ManagerAge.
-       
+
            STOP RUN.
-           
+
+       VALIDATE-MANAGER-NAME.
+           MOVE "N" TO WS-MANAGER-VALID
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open employee master: status "
+                   WS-FILE-STATUS
+               MOVE "Y" TO WS-FILE-ERROR
+           ELSE
+               MOVE "N" TO EOF
+               PERFORM UNTIL EOF = "Y" OR MANAGER-FOUND
+                   READ EMPLOYEE-MASTER-FILE
+                       AT END
+                           MOVE "Y" TO EOF
+                       NOT AT END
+                           CALL "NAME-JOIN" USING EM-FIRST-NAME
+                               EM-LAST-NAME WS-MASTER-FULL-NAME
+                           IF FUNCTION TRIM(WS-MASTER-FULL-NAME) =
+                               FUNCTION TRIM(ManagerName)
+                               MOVE "Y" TO WS-MANAGER-VALID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
