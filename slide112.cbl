@@ -4,10 +4,16 @@
        WORKING-STORAGE SECTION.
        01 InputValue PIC 9(4).
        01 OutputValue PIC 9(4).
-       
+       01 OverflowFlag PIC X.
+           88 OVERFLOW-OCCURRED VALUE "Y".
+
        PROCEDURE DIVISION.
            DISPLAY "Enter a number: "
            ACCEPT InputValue
-           CALL 'SubProgram' USING InputValue OutputValue.
-           display "Doubled value: " OutputValue.
+           CALL 'SubProgram' USING InputValue OutputValue OverflowFlag.
+           IF OVERFLOW-OCCURRED
+               DISPLAY "Result overflowed - value too large to display."
+           ELSE
+               display "Doubled value: " OutputValue
+           END-IF.
            STOP RUN.
