@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BADGE-PRINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMPLOYEE-ID-PACKED
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT BadgeExtractFile ASSIGN TO "badge-extract.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BADGE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-RECORD.
+           02 EM-EMPLOYEE-ID-PACKED  PIC 9(5) COMP-3.
+           02 EM-EMPLOYEE-ID-RAW REDEFINES EM-EMPLOYEE-ID-PACKED
+               PIC X(3).
+           02 EM-EMPLOYEE-NAME.
+             03 EM-FIRST-NAME     PIC X(10).
+             03 EM-LAST-NAME      PIC X(10).
+           02 EM-MANAGER-ID       PIC 9(5) COMP-3.
+           02 EM-EMPLOYEE-STATUS  PIC X.
+           02 EM-PAY-GRADE        PIC X(3).
+           02 EM-SALARY           PIC 9(7)V99.
+           02 EM-REGULAR-RATE     PIC 9(7)V99.
+           02 EM-OVERTIME-RATE    PIC 9(7)V99.
+           02 EM-HOLIDAY-RATE     PIC 9(7)V99.
+           02 EM-HIRE-DATE.
+             03 EM-HIRE-MONTH    PIC 99.
+             03 EM-HIRE-DAY      PIC 99.
+             03 EM-HIRE-YEAR     PIC 99.
+           02 EM-HIRE-DATE-COMPACT REDEFINES EM-HIRE-DATE PIC X(6).
+           02 EM-WRITE-TIMESTAMP  PIC 9(8).
+           02 EM-EMPLOYEE-AGE     PIC 99.
+           02 EM-FEDERAL-WITHHOLDING-RATE PIC 9V999.
+           02 EM-STATE-WITHHOLDING-RATE   PIC 9V999.
+           02 EM-LOCAL-WITHHOLDING-RATE   PIC 9V999.
+
+       01 BADGE-DETAILS REDEFINES EMPLOYEE-MASTER-RECORD.
+           02 BADGE-EMPLOYEE-ID-PACKED  PIC 9(5) COMP-3.
+           02 BADGE-EMPLOYEE-NAME.
+             03 BADGE-FIRST-NAME     PIC X(10).
+             03 BADGE-LAST-NAME      PIC X(10).
+
+       FD BadgeExtractFile.
+       01 BADGE-EXTRACT-RECORD.
+           02 BX-EMPLOYEE-ID   PIC 9(5).
+           02 BX-EMPLOYEE-NAME PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS      PIC XX.
+       01 WS-BADGE-FILE-STATUS PIC XX.
+       01 EOF                 PIC X VALUE "N".
+       01 WS-BADGE-COUNT      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EMPLOYEE MASTER: STATUS "
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT BadgeExtractFile
+           IF WS-BADGE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BADGE EXTRACT: STATUS "
+                   WS-BADGE-FILE-STATUS
+               CLOSE EMPLOYEE-MASTER-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY " ".
+           DISPLAY "EMPLOYEE BADGE EXTRACT".
+           DISPLAY "------------------------------------------".
+           DISPLAY "BADGE ID    NAME".
+           DISPLAY "------------------------------------------".
+
+           PERFORM UNTIL EOF = "Y"
+               READ EMPLOYEE-MASTER-FILE
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       PERFORM PRINT-BADGE-LINE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "------------------------------------------".
+           DISPLAY "TOTAL BADGES PRINTED: " WS-BADGE-COUNT.
+
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE BadgeExtractFile
+           STOP RUN.
+
+       PRINT-BADGE-LINE.
+           DISPLAY BADGE-EMPLOYEE-ID-PACKED "    "
+               BADGE-FIRST-NAME " " BADGE-LAST-NAME.
+           MOVE BADGE-EMPLOYEE-ID-PACKED TO BX-EMPLOYEE-ID
+           CALL "NAME-JOIN" USING BADGE-FIRST-NAME BADGE-LAST-NAME
+               BX-EMPLOYEE-NAME
+           WRITE BADGE-EXTRACT-RECORD
+           ADD 1 TO WS-BADGE-COUNT.
