@@ -1,37 +1,84 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CreateRelative.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT ProductFile ASSIGN TO "products.dat"
                    ORGANIZATION IS RELATIVE
                    ACCESS MODE IS RANDOM
-                   RELATIVE KEY IS ProductNumber.
+                   RELATIVE KEY IS WS-Relative-Key
+                   FILE STATUS IS WS-File-Status.
        DATA DIVISION.
        FILE SECTION.
        FD ProductFile.
               01 ProductRecord.
                  05 ProductNumber PIC 9(2).
                  05 ProductName   PIC X(20).
+                 05 WriteTimestamp PIC 9(8).
        WORKING-STORAGE SECTION.
        01 WS-End PIC X VALUE "Y".
-       
-         OPEN OUTPUT ProductFile
+       01 WS-Relative-Key PIC 9(2).
+       01 WS-Write-OK PIC X VALUE "N".
+       01 WS-File-Status PIC XX.
+
+       01 WS-Program-Name      PIC X(20) VALUE "CreateRelative".
+       01 WS-Operator-ID       PIC X(10).
+       01 WS-Start-Timestamp.
+           05 WS-Start-Date    PIC 9(8).
+           05 WS-Start-Time    PIC 9(6).
+       01 WS-End-Timestamp.
+           05 WS-End-Date      PIC 9(8).
+           05 WS-End-Time      PIC 9(6).
+       01 WS-Written-Count     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+         DISPLAY "Enter Operator ID: " ACCEPT WS-Operator-ID
+         ACCEPT WS-Start-Date FROM DATE YYYYMMDD
+         ACCEPT WS-Start-Time FROM TIME
+         OPEN I-O ProductFile
+         IF WS-File-Status = "35"
+             OPEN OUTPUT ProductFile
+             CLOSE ProductFile
+             OPEN I-O ProductFile
+         END-IF
+
+         IF WS-File-Status NOT = "00"
+             DISPLAY "Unable to open product file: status "
+                 WS-File-Status
+             STOP RUN
+         END-IF
+
               PERFORM UNTIL WS-End = "N"
+               INITIALIZE ProductRecord
+                   REPLACING ALPHANUMERIC DATA BY SPACES
+                       NUMERIC DATA BY ZEROS
                PERFORM WRITE-RECORD
                DISPLAY "Do you want to add another record (Y/N)? "
                ACCEPT WS-End
               END-PERFORM
               CLOSE ProductFile
-              STOP RUN.
-       
-              WRITE-RECORD.
-               DISPLAY "Enter Product Number: " ACCEPT ProductNumber
-               DISPLAY "Enter Product Name: " ACCEPT ProductName
-               WRITE ProductRecord INVALID KEY
-               DISPLAY "Duplicate Product Number!".
 
+              ACCEPT WS-End-Date FROM DATE YYYYMMDD
+              ACCEPT WS-End-Time FROM TIME
+              CALL "AUDIT-LOG" USING WS-Program-Name WS-Operator-ID
+                  WS-Start-Timestamp WS-End-Timestamp WS-Written-Count
 
-       stop run.
-       
\ No newline at end of file
+              STOP RUN.
+
+              WRITE-RECORD.
+               MOVE "N" TO WS-Write-OK
+               PERFORM UNTIL WS-Write-OK = "Y"
+                   DISPLAY "Enter Product Number: " ACCEPT ProductNumber
+                   DISPLAY "Enter Product Name: " ACCEPT ProductName
+                   MOVE ProductNumber TO WS-Relative-Key
+                   ACCEPT WriteTimestamp FROM DATE YYYYMMDD
+                   WRITE ProductRecord
+                       INVALID KEY
+                           DISPLAY "Duplicate Product Number! "
+                               "Please enter a different one."
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-Write-OK
+                           ADD 1 TO WS-Written-Count
+                   END-WRITE
+               END-PERFORM.
