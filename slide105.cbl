@@ -3,16 +3,51 @@
            
            DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 FullName PIC X(20) VALUE "John Doe".
+           01 FullName PIC X(20) VALUE "John Michael Doe".
            01 FirstName PIC X(10).
+           01 MiddleName PIC X(20).
            01 LastName PIC X(10).
-           
+
+           01 WS-Name-Parts.
+               05 WS-Name-Part PIC X(10) OCCURS 5 TIMES.
+           01 WS-Part-Count PIC 9 VALUE 0.
+           01 WS-Sub PIC 9.
+
            PROCEDURE DIVISION.
                UNSTRING FullName
                    DELIMITED BY SPACE
-                   INTO FirstName, LastName
+                   INTO WS-Name-Part(1) WS-Name-Part(2) WS-Name-Part(3)
+                        WS-Name-Part(4) WS-Name-Part(5)
                END-UNSTRING.
+
+               MOVE 0 TO WS-Part-Count.
+               PERFORM VARYING WS-Sub FROM 1 BY 1 UNTIL WS-Sub > 5
+                   IF WS-Name-Part(WS-Sub) NOT = SPACES
+                       ADD 1 TO WS-Part-Count
+                   END-IF
+               END-PERFORM.
+
+               MOVE WS-Name-Part(1) TO FirstName.
+               MOVE WS-Name-Part(WS-Part-Count) TO LastName.
+
+               MOVE SPACES TO MiddleName.
+               IF WS-Part-Count > 2
+                   MOVE WS-Name-Part(2) TO MiddleName
+                   PERFORM VARYING WS-Sub FROM 3 BY 1
+                       UNTIL WS-Sub > WS-Part-Count - 1
+                       STRING FUNCTION TRIM(MiddleName)
+                              DELIMITED BY SIZE
+                           SPACE DELIMITED BY SIZE
+                           WS-Name-Part(WS-Sub) DELIMITED BY SPACE
+                           INTO MiddleName
+                       END-STRING
+                   END-PERFORM
+               END-IF.
+
                DISPLAY "First Name: " FirstName.
+               IF WS-Part-Count > 2
+                   DISPLAY "Middle Name: " FUNCTION TRIM(MiddleName)
+               END-IF.
                DISPLAY "Last Name: " LastName.
 
                stop run.
