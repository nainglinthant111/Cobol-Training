@@ -1,21 +1,46 @@
            identification division.
            program-id. PERFORM-VARYING.
-           
+
+           environment division.
+           input-output section.
+           file-control.
+               select DetailFile assign to "detail.dat"
+                   organization is sequential
+                   file status is WS-Detail-Status.
+
            data division.
+           file section.
+           fd  DetailFile.
+           01  DetailRecord PIC X(20).
+
            working-storage section.
-           
-           01 IndexVariable PIC 9 value 1.
+
+           01 IndexVariable PIC 9(4) value 1.
+           01 WS-Detail-Status PIC XX.
+           01 WS-Detail-Count PIC 9(4) value 0.
+           01 WS-Eof PIC X value "N".
 
            procedure division.
                display "Loop OutPut."
+               perform COUNT-DETAIL-RECORDS
                perform DisplayLoop
-                   varying IndexVariable FROM 1 by 1 
-                   until IndexVariable > 5
+                   varying IndexVariable FROM 1 by 1
+                   until IndexVariable > WS-Detail-Count
                stop run.
-           stop run.
+
+           COUNT-DETAIL-RECORDS.
+               OPEN INPUT DetailFile
+               IF WS-Detail-Status = "00"
+                   PERFORM UNTIL WS-Eof = "Y"
+                       READ DetailFile
+                           AT END
+                               MOVE "Y" TO WS-Eof
+                           NOT AT END
+                               ADD 1 TO WS-Detail-Count
+                       END-READ
+                   END-PERFORM
+                   CLOSE DetailFile
+               END-IF.
+
            DisplayLoop.
                display "index = " IndexVariable.
-
-           
-            
-           
\ No newline at end of file
