@@ -39,4 +39,78 @@
                DISPLAY "Error opening file. Status: " FileStatus
                STOP RUN
            END-IF.
-     
+
+           PERFORM UNTIL UserChoice = "X"
+               DISPLAY "A=Add, U=Update, D=Delete, X=Exit: "
+               ACCEPT UserChoice
+               EVALUATE UserChoice
+                   WHEN "A"
+                       PERFORM ADD-RECORD
+                   WHEN "U"
+                       PERFORM UPDATE-RECORD
+                   WHEN "D"
+                       PERFORM DELETE-RECORD
+                   WHEN "X"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE EmployeeFile.
+           STOP RUN.
+
+       ADD-RECORD.
+           DISPLAY "Enter Employee ID: "
+           ACCEPT TempID
+           DISPLAY "Enter Employee Name: "
+           ACCEPT TempName
+           DISPLAY "Enter Employee Age: "
+           ACCEPT TempAge
+
+           MOVE TempID   TO RelativeKey
+           MOVE TempID   TO EmployeeID
+           MOVE TempName TO EmployeeName
+           MOVE TempAge  TO EmployeeAge
+
+           WRITE EmployeeRecord
+               INVALID KEY
+                   DISPLAY "Employee ID already exists."
+               NOT INVALID KEY
+                   DISPLAY "Employee added."
+           END-WRITE.
+
+       UPDATE-RECORD.
+           DISPLAY "Enter Employee ID to update: "
+           ACCEPT TempID
+           MOVE TempID TO RelativeKey
+
+           READ EmployeeFile
+               INVALID KEY
+                   DISPLAY "Employee ID not found."
+               NOT INVALID KEY
+                   DISPLAY "Current Name: " EmployeeName
+                   DISPLAY "Current Age : " EmployeeAge
+                   DISPLAY "Enter New Employee Name: "
+                   ACCEPT EmployeeName
+                   DISPLAY "Enter New Employee Age: "
+                   ACCEPT EmployeeAge
+                   REWRITE EmployeeRecord
+                       INVALID KEY
+                           DISPLAY "Update failed."
+                       NOT INVALID KEY
+                           DISPLAY "Employee updated."
+                   END-REWRITE
+           END-READ.
+
+       DELETE-RECORD.
+           DISPLAY "Enter Employee ID to delete: "
+           ACCEPT TempID
+           MOVE TempID TO RelativeKey
+
+           DELETE EmployeeFile
+               INVALID KEY
+                   DISPLAY "Employee ID not found."
+               NOT INVALID KEY
+                   DISPLAY "Employee deleted."
+           END-DELETE.
