@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "employees.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Employee-Status.
+           SELECT CustomerFile ASSIGN TO "customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CustomerID
+               FILE STATUS IS WS-Customer-Status.
+           SELECT ProductFile ASSIGN TO "products.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS WS-Relative-Key
+               FILE STATUS IS WS-Product-Status.
+
+           SELECT EmployeeExtractFile ASSIGN TO "employee-extract.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Employee-Extract-Status.
+           SELECT CustomerExtractFile ASSIGN TO "customer-extract.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Customer-Extract-Status.
+           SELECT ProductExtractFile ASSIGN TO "product-extract.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Product-Extract-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+       01 EmployeeRecord.
+          05 EmployeeID    PIC 9(5).
+          05 EmployeeName  PIC X(20).
+          05 WriteTimestamp PIC 9(8).
+
+       FD CustomerFile.
+       01 CustomerRecord.
+          05 CustomerID    PIC 9(5).
+          05 CustomerName  PIC X(20).
+          05 CustomerStreet PIC X(20).
+          05 CustomerCity   PIC X(15).
+          05 CustomerTimestamp PIC 9(8).
+
+       FD ProductFile.
+       01 ProductRecord.
+          05 ProductNumber PIC 9(2).
+          05 ProductName   PIC X(20).
+          05 ProductTimestamp PIC 9(8).
+
+       FD EmployeeExtractFile.
+       01 EMPLOYEE-EXTRACT-RECORD.
+           05 EX-EMPLOYEE-ID    PIC 9(5).
+           05 EX-EMPLOYEE-NAME  PIC X(20).
+           05 EX-WRITE-DATE     PIC 9(8).
+
+       FD CustomerExtractFile.
+       01 CUSTOMER-EXTRACT-RECORD.
+           05 CX-CUSTOMER-ID     PIC 9(5).
+           05 CX-CUSTOMER-NAME   PIC X(20).
+           05 CX-CUSTOMER-STREET PIC X(20).
+           05 CX-CUSTOMER-CITY   PIC X(15).
+           05 CX-WRITE-DATE      PIC 9(8).
+
+       FD ProductExtractFile.
+       01 PRODUCT-EXTRACT-RECORD.
+           05 PX-PRODUCT-NUMBER  PIC 9(2).
+           05 PX-PRODUCT-NAME    PIC X(20).
+           05 PX-WRITE-DATE      PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Employee-Status PIC XX.
+       01 WS-Customer-Status PIC XX.
+       01 WS-Product-Status  PIC XX.
+       01 WS-Employee-Extract-Status PIC XX.
+       01 WS-Customer-Extract-Status PIC XX.
+       01 WS-Product-Extract-Status  PIC XX.
+       01 WS-Relative-Key    PIC 9(2).
+       01 WS-Eof             PIC X VALUE "N".
+
+       01 WS-Employee-Count  PIC 9(5) VALUE 0.
+       01 WS-Customer-Count  PIC 9(5) VALUE 0.
+       01 WS-Product-Count   PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM EXTRACT-EMPLOYEES.
+           PERFORM EXTRACT-CUSTOMERS.
+           PERFORM EXTRACT-PRODUCTS.
+
+           DISPLAY " ".
+           DISPLAY "NIGHTLY EXTRACT COMPLETE".
+           DISPLAY "EMPLOYEES EXTRACTED: " WS-Employee-Count.
+           DISPLAY "CUSTOMERS EXTRACTED: " WS-Customer-Count.
+           DISPLAY "PRODUCTS EXTRACTED : " WS-Product-Count.
+
+           STOP RUN.
+
+       EXTRACT-EMPLOYEES.
+           MOVE "N" TO WS-Eof
+           OPEN INPUT EmployeeFile
+           IF WS-Employee-Status NOT = "00"
+               DISPLAY "Unable to open employee master: status "
+                   WS-Employee-Status
+           ELSE
+               OPEN OUTPUT EmployeeExtractFile
+               PERFORM UNTIL WS-Eof = "Y"
+                   READ EmployeeFile
+                       AT END
+                           MOVE "Y" TO WS-Eof
+                       NOT AT END
+                           MOVE EmployeeID   TO EX-EMPLOYEE-ID
+                           MOVE EmployeeName TO EX-EMPLOYEE-NAME
+                           MOVE WriteTimestamp TO EX-WRITE-DATE
+                           WRITE EMPLOYEE-EXTRACT-RECORD
+                           ADD 1 TO WS-Employee-Count
+                   END-READ
+               END-PERFORM
+               CLOSE EmployeeExtractFile
+               CLOSE EmployeeFile
+           END-IF.
+
+       EXTRACT-CUSTOMERS.
+           MOVE "N" TO WS-Eof
+           OPEN INPUT CustomerFile
+           IF WS-Customer-Status NOT = "00"
+               DISPLAY "Unable to open customer master: status "
+                   WS-Customer-Status
+           ELSE
+               OPEN OUTPUT CustomerExtractFile
+               PERFORM UNTIL WS-Eof = "Y"
+                   READ CustomerFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-Eof
+                       NOT AT END
+                           MOVE CustomerID     TO CX-CUSTOMER-ID
+                           MOVE CustomerName   TO CX-CUSTOMER-NAME
+                           MOVE CustomerStreet TO CX-CUSTOMER-STREET
+                           MOVE CustomerCity   TO CX-CUSTOMER-CITY
+                           MOVE CustomerTimestamp TO CX-WRITE-DATE
+                           WRITE CUSTOMER-EXTRACT-RECORD
+                           ADD 1 TO WS-Customer-Count
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerExtractFile
+               CLOSE CustomerFile
+           END-IF.
+
+       EXTRACT-PRODUCTS.
+           MOVE "N" TO WS-Eof
+           OPEN INPUT ProductFile
+           IF WS-Product-Status NOT = "00"
+               DISPLAY "Unable to open product master: status "
+                   WS-Product-Status
+           ELSE
+               OPEN OUTPUT ProductExtractFile
+               PERFORM UNTIL WS-Eof = "Y"
+                   READ ProductFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-Eof
+                       NOT AT END
+                           MOVE ProductNumber TO PX-PRODUCT-NUMBER
+                           MOVE ProductName   TO PX-PRODUCT-NAME
+                           MOVE ProductTimestamp TO PX-WRITE-DATE
+                           WRITE PRODUCT-EXTRACT-RECORD
+                           ADD 1 TO WS-Product-Count
+                   END-READ
+               END-PERFORM
+               CLOSE ProductExtractFile
+               CLOSE ProductFile
+           END-IF.
