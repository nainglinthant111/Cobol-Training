@@ -0,0 +1,12 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ID-MASK.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-ID         PIC 9(5).
+       01 LS-MASKED-ID  PIC X(5).
+
+       PROCEDURE DIVISION USING LS-ID LS-MASKED-ID.
+           MOVE "**" TO LS-MASKED-ID(1:2).
+           MOVE LS-ID(3:3) TO LS-MASKED-ID(3:3).
+           EXIT PROGRAM.
