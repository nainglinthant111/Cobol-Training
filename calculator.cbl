@@ -2,23 +2,130 @@
        PROGRAM-ID. ADDITION.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalculationLog ASSIGN TO "calculator.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD CalculationLog.
+       01 LOG-RECORD             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-FIRST-NUM     PIC 9(5)V99.
        01 WS-SECOND-NUM    PIC 9(5)V99.
-       01 WS-RESULT        PIC 9(7)V99.
+       01 WS-RESULT        PIC S9(9)V99.
+       01 WS-VALID         PIC X VALUE "Y".
+           88 INPUT-VALID   VALUE "Y".
+       01 WS-LOG-STATUS     PIC XX.
+
+       01 WS-OPERATION      PIC X.
+           88 OP-ADD        VALUE "A".
+           88 OP-SUBTRACT   VALUE "S".
+           88 OP-MULTIPLY   VALUE "M".
+           88 OP-DIVIDE     VALUE "D".
+           88 OP-PRESENT-VALUE VALUE "P".
+
+       01 WS-OPERATION-NAME PIC X(10).
+
+       01 WS-DATE-TIME.
+           05 WS-CURRENT-DATE  PIC 9(8).
+           05 WS-CURRENT-TIME  PIC 9(8).
+
+       01 WS-LOG-LINE.
+           05 LOG-TIMESTAMP     PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 LOG-OPERATION     PIC X(10).
+           05 FILLER            PIC X VALUE SPACE.
+           05 LOG-FIRST-NUM     PIC Z(5)9.99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 LOG-SECOND-NUM    PIC Z(5)9.99.
+           05 FILLER            PIC X(3) VALUE " = ".
+           05 LOG-RESULT        PIC Z(7)9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           DISPLAY "Enter first number: ".
+           DISPLAY "Select operation (A=Add, S=Subtract, "
+               "M=Multiply, D=Divide, P=Present Value): ".
+           ACCEPT WS-OPERATION.
+
+           IF OP-PRESENT-VALUE
+               DISPLAY "Enter discount rate as a decimal (e.g. 0.08 "
+                   "for 8%): "
+           ELSE
+               DISPLAY "Enter first number: "
+           END-IF.
            ACCEPT WS-FIRST-NUM.
 
-           DISPLAY "Enter second number: ".
+           IF OP-PRESENT-VALUE
+               DISPLAY "Enter cash flow amount: "
+           ELSE
+               DISPLAY "Enter second number: "
+           END-IF.
            ACCEPT WS-SECOND-NUM.
 
-           COMPUTE WS-RESULT = WS-FIRST-NUM + WS-SECOND-NUM.
+           MOVE "Y" TO WS-VALID.
+           IF WS-FIRST-NUM = ZERO OR WS-SECOND-NUM = ZERO
+               MOVE "N" TO WS-VALID
+           END-IF.
 
-           DISPLAY "The sum is: " WS-RESULT.
+           IF INPUT-VALID
+               PERFORM CALCULATE-RESULT
+               IF INPUT-VALID
+                   PERFORM LOG-CALCULATION
+               END-IF
+           ELSE
+               DISPLAY "Invalid input: both numbers must be greater "
+                   "than zero."
+           END-IF.
 
            STOP RUN.
+
+       CALCULATE-RESULT.
+           EVALUATE TRUE
+               WHEN OP-ADD
+                   MOVE "ADD" TO WS-OPERATION-NAME
+                   COMPUTE WS-RESULT = WS-FIRST-NUM + WS-SECOND-NUM
+                   DISPLAY "The sum is: " WS-RESULT
+               WHEN OP-SUBTRACT
+                   MOVE "SUBTRACT" TO WS-OPERATION-NAME
+                   COMPUTE WS-RESULT = WS-FIRST-NUM - WS-SECOND-NUM
+                   DISPLAY "The difference is: " WS-RESULT
+               WHEN OP-MULTIPLY
+                   MOVE "MULTIPLY" TO WS-OPERATION-NAME
+                   COMPUTE WS-RESULT = WS-FIRST-NUM * WS-SECOND-NUM
+                   DISPLAY "The product is: " WS-RESULT
+               WHEN OP-DIVIDE
+                   MOVE "DIVIDE" TO WS-OPERATION-NAME
+                   COMPUTE WS-RESULT = WS-FIRST-NUM / WS-SECOND-NUM
+                   DISPLAY "The quotient is: " WS-RESULT
+               WHEN OP-PRESENT-VALUE
+                   MOVE "PRES VALUE" TO WS-OPERATION-NAME
+                   COMPUTE WS-RESULT =
+                       FUNCTION PRESENT-VALUE(WS-FIRST-NUM,
+                           WS-SECOND-NUM)
+                   DISPLAY "The present value is: " WS-RESULT
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-OPERATION-NAME
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "N" TO WS-VALID
+                   DISPLAY "Invalid operation selected."
+           END-EVALUATE.
+
+       LOG-CALCULATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO LOG-TIMESTAMP.
+           MOVE WS-OPERATION-NAME TO LOG-OPERATION.
+           MOVE WS-FIRST-NUM  TO LOG-FIRST-NUM.
+           MOVE WS-SECOND-NUM TO LOG-SECOND-NUM.
+           MOVE WS-RESULT     TO LOG-RESULT.
+
+           OPEN EXTEND CalculationLog.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT CalculationLog
+           END-IF.
+           MOVE WS-LOG-LINE TO LOG-RECORD.
+           WRITE LOG-RECORD.
+           CLOSE CalculationLog.
