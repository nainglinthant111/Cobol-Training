@@ -15,6 +15,8 @@
 
          SET NameIndex TO 1
          SEARCH WS-Element
+             AT END
+                 DISPLAY "Value not found in table."
              WHEN WS-Element(NameIndex) = 30
                  DISPLAY "Found at index: " NameIndex
          END-SEARCH.
