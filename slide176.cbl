@@ -1,32 +1,156 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CreateIndexed.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "customers.dat"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS CustomerID.
-       
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerID
+               FILE STATUS IS WS-File-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
        01 CustomerRecord.
           05 CustomerID    PIC 9(5).
           05 CustomerName  PIC X(20).
+          05 CustomerStreet PIC X(20).
+          05 CustomerCity   PIC X(15).
+          05 WriteTimestamp PIC 9(8).
+       66 CustomerAddress RENAMES CustomerStreet THROUGH CustomerCity.
+
        WORKING-STORAGE SECTION.
        01 WS-End PIC X VALUE "Y".
-       
+       01 WS-File-Status  PIC XX.
+       01 WS-Mode         PIC X.
+           88 MODE-ADD      VALUE "A".
+           88 MODE-INQUIRE  VALUE "I".
+           88 MODE-UPDATE   VALUE "U".
+           88 MODE-DELETE   VALUE "D".
+       01 WS-Masked-Customer-ID PIC X(5).
+
+       01 WS-Program-Name      PIC X(20) VALUE "CreateIndexed".
+       01 WS-Operator-ID       PIC X(10).
+       01 WS-Start-Timestamp.
+           05 WS-Start-Date    PIC 9(8).
+           05 WS-Start-Time    PIC 9(6).
+       01 WS-End-Timestamp.
+           05 WS-End-Date      PIC 9(8).
+           05 WS-End-Time      PIC 9(6).
+       01 WS-Written-Count     PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
-           OPEN OUTPUT CustomerFile
+           DISPLAY "Enter Operator ID: " ACCEPT WS-Operator-ID.
+           ACCEPT WS-Start-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-Start-Time FROM TIME.
+
+           DISPLAY "Select mode (A=Add, I=Inquire, U=Update, "
+               "D=Delete): ".
+           ACCEPT WS-Mode.
+
+           EVALUATE TRUE
+               WHEN MODE-ADD
+                   OPEN I-O CustomerFile
+                   IF WS-File-Status = "35"
+                       OPEN OUTPUT CustomerFile
+                       CLOSE CustomerFile
+                       OPEN I-O CustomerFile
+                   END-IF
+                   IF WS-File-Status NOT = "00"
+                       DISPLAY "Unable to open customer file: status "
+                           WS-File-Status
+                   ELSE
+                       PERFORM ADD-RECORDS
+                   END-IF
+               WHEN MODE-INQUIRE OR MODE-UPDATE OR MODE-DELETE
+                   OPEN I-O CustomerFile
+                   IF WS-File-Status NOT = "00"
+                       DISPLAY "Unable to open customer file: status "
+                           WS-File-Status
+                   ELSE
+                       PERFORM MAINTAIN-RECORDS
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Invalid mode selected."
+           END-EVALUATE.
+
+           CLOSE CustomerFile.
+
+           ACCEPT WS-End-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-End-Time FROM TIME.
+           CALL "AUDIT-LOG" USING WS-Program-Name WS-Operator-ID
+               WS-Start-Timestamp WS-End-Timestamp WS-Written-Count.
+
+           STOP RUN.
+
+       ADD-RECORDS.
            PERFORM UNTIL WS-End = "N"
+               INITIALIZE CustomerRecord
+                   REPLACING ALPHANUMERIC DATA BY SPACES
+                       NUMERIC DATA BY ZEROS
                DISPLAY "Enter Customer ID: " ACCEPT CustomerID
                DISPLAY "Enter Customer Name: " ACCEPT CustomerName
+               CALL "NAME-CLEANSE" USING CustomerName
+               DISPLAY "Enter Customer Street: " ACCEPT CustomerStreet
+               DISPLAY "Enter Customer City: " ACCEPT CustomerCity
+               ACCEPT WriteTimestamp FROM DATE YYYYMMDD
                WRITE CustomerRecord
-               DISPLAY "Do you want to add another record (Y/N)? " 
+                   INVALID KEY
+                       DISPLAY "Customer ID already exists."
+                   NOT INVALID KEY
+                       ADD 1 TO WS-Written-Count
+               END-WRITE
+               DISPLAY "Do you want to add another record (Y/N)? "
                ACCEPT WS-End
-           END-PERFORM
-           CLOSE CustomerFile
-           STOP RUN.
+           END-PERFORM.
 
+       MAINTAIN-RECORDS.
+           PERFORM UNTIL WS-End = "N"
+               DISPLAY "Enter Customer ID: " ACCEPT CustomerID
+               READ CustomerFile
+                   INVALID KEY
+                       DISPLAY "Customer ID not found."
+                   NOT INVALID KEY
+                       EVALUATE TRUE
+                           WHEN MODE-INQUIRE
+                               CALL "ID-MASK" USING CustomerID
+                                   WS-Masked-Customer-ID
+                               DISPLAY "Customer ID  : "
+                                   WS-Masked-Customer-ID
+                               DISPLAY "Customer Name: " CustomerName
+                               DISPLAY "Customer Address: "
+                                   CustomerAddress
+                           WHEN MODE-UPDATE
+                               DISPLAY "Current Name : " CustomerName
+                               DISPLAY "Enter New Customer Name: "
+                               ACCEPT CustomerName
+                               CALL "NAME-CLEANSE" USING CustomerName
+                               DISPLAY "Current Address: "
+                                   CustomerAddress
+                               DISPLAY "Enter New Customer Street: "
+                               ACCEPT CustomerStreet
+                               DISPLAY "Enter New Customer City: "
+                               ACCEPT CustomerCity
+                               ACCEPT WriteTimestamp FROM DATE YYYYMMDD
+                               REWRITE CustomerRecord
+                                   INVALID KEY
+                                       DISPLAY "Update failed."
+                                   NOT INVALID KEY
+                                       ADD 1 TO WS-Written-Count
+                               END-REWRITE
+                           WHEN MODE-DELETE
+                               DELETE CustomerFile
+                                   INVALID KEY
+                                       DISPLAY "Delete failed."
+                                   NOT INVALID KEY
+                                       ADD 1 TO WS-Written-Count
+                                       DISPLAY
+                                           "Customer record deleted."
+                               END-DELETE
+                       END-EVALUATE
+               END-READ
+               DISPLAY "Process another record (Y/N)? "
+               ACCEPT WS-End
+           END-PERFORM.
