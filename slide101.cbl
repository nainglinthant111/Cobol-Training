@@ -1,40 +1,166 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GradeCalculator.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RosterControlFile ASSIGN TO "roster.ctl"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Roster-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD RosterControlFile.
+       01 RosterControlRecord.
+           05 RC-Class-Size     PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       
-       * Variables for processing
-       01 StudentCounter    PIC 9 VALUE 1.
-       01 MaxStudents       PIC 9 VALUE 5.
+
+      *> Variables for processing
+       01 StudentCounter    PIC 999 VALUE 1.
+       01 MaxStudents       PIC 999 VALUE 5.
        01 StudentScore      PIC 99 VALUE 0.
-       01 StudentGrade      PIC X(1).
-       
+       01 StudentGrade      PIC X(3).
+
+       01 WS-Roster-Status  PIC XX.
+
+       01 ScoreTable.
+           05 StoredScore   PIC 99 OCCURS 999 TIMES.
+       01 GradeTable.
+           05 StoredGrade   PIC X(3) OCCURS 999 TIMES.
+
+       01 WS-Summary.
+           05 WS-ScoreTotal     PIC 9(6) VALUE 0.
+           05 WS-ClassAverage   PIC 999V99 VALUE 0.
+           05 WS-HighScore      PIC 99 VALUE 0.
+           05 WS-LowScore       PIC 99 VALUE 99.
+           05 WS-CountA         PIC 999 VALUE 0.
+           05 WS-CountB         PIC 999 VALUE 0.
+           05 WS-CountC         PIC 999 VALUE 0.
+           05 WS-CountD         PIC 999 VALUE 0.
+           05 WS-CountF         PIC 999 VALUE 0.
+
+       01 WS-StdDev          PIC 999V99 VALUE 0.
+
+       01 WS-Index          PIC 999.
+       01 WS-SumSquares     PIC 9(8)V9999 VALUE 0.
+       01 WS-Variance        PIC 9(6)V9999 VALUE 0.
+       01 WS-Deviation        PIC S999V99 VALUE 0.
+
        PROCEDURE DIVISION.
            DISPLAY "Welcome to the Grade Calculator!".
+           PERFORM READ-ROSTER-CONTROL.
+
            PERFORM UNTIL StudentCounter > MaxStudents
-               DISPLAY "Enter score for Student " StudentCounter ": ".
+               DISPLAY "Enter score for Student " StudentCounter ": "
                ACCEPT StudentScore
                EVALUATE TRUE
-                   WHEN StudentScore >= 90 AND StudentScore <= 100
-                       MOVE "A" TO StudentGrade
-                   WHEN StudentScore >= 80 AND StudentScore <= 89
-                       MOVE "B" TO StudentGrade
-                   WHEN StudentScore >= 70 AND StudentScore <= 79
-                       MOVE "C" TO StudentGrade
-                   WHEN StudentScore >= 60 AND StudentScore <= 69
-                       MOVE "D" TO StudentGrade
+                   WHEN StudentScore >= 97
+                       MOVE "A+ " TO StudentGrade
+                   WHEN StudentScore >= 93
+                       MOVE "A  " TO StudentGrade
+                   WHEN StudentScore >= 90
+                       MOVE "A- " TO StudentGrade
+                   WHEN StudentScore >= 87
+                       MOVE "B+ " TO StudentGrade
+                   WHEN StudentScore >= 83
+                       MOVE "B  " TO StudentGrade
+                   WHEN StudentScore >= 80
+                       MOVE "B- " TO StudentGrade
+                   WHEN StudentScore >= 77
+                       MOVE "C+ " TO StudentGrade
+                   WHEN StudentScore >= 73
+                       MOVE "C  " TO StudentGrade
+                   WHEN StudentScore >= 70
+                       MOVE "C- " TO StudentGrade
+                   WHEN StudentScore >= 67
+                       MOVE "D+ " TO StudentGrade
+                   WHEN StudentScore >= 63
+                       MOVE "D  " TO StudentGrade
+                   WHEN StudentScore >= 60
+                       MOVE "D- " TO StudentGrade
                    WHEN StudentScore < 60
-                       MOVE "F" TO StudentGrade
+                       MOVE "F  " TO StudentGrade
                    WHEN OTHER
-                       DISPLAY "Invalid Score!" 
+                       DISPLAY "Invalid Score!"
                        NEXT SENTENCE
                END-EVALUATE
-       
+
                DISPLAY "Student " StudentCounter " Grade: " StudentGrade.
+               MOVE StudentScore TO StoredScore(StudentCounter)
+               MOVE StudentGrade TO StoredGrade(StudentCounter)
                ADD 1 TO StudentCounter
               END-PERFORM.
-       
+
+              PERFORM BUILD-CLASS-SUMMARY.
+              PERFORM DISPLAY-CLASS-SUMMARY.
+
               DISPLAY "Grade calculation completed!".
               STOP RUN.
-   
\ No newline at end of file
+
+       READ-ROSTER-CONTROL.
+           OPEN INPUT RosterControlFile.
+           IF WS-Roster-Status = "00"
+               READ RosterControlFile
+                   AT END
+                       DISPLAY "Roster control file empty, using "
+                           "default class size."
+                   NOT AT END
+                       MOVE RC-Class-Size TO MaxStudents
+               END-READ
+               CLOSE RosterControlFile
+           ELSE
+               DISPLAY "Roster control file not found, using "
+                   "default class size."
+           END-IF.
+
+           IF MaxStudents = 0
+               DISPLAY "Roster control class size is zero, using "
+                   "default class size."
+               MOVE 5 TO MaxStudents
+           END-IF.
+
+       BUILD-CLASS-SUMMARY.
+           PERFORM VARYING WS-Index FROM 1 BY 1
+                   UNTIL WS-Index > MaxStudents
+               ADD StoredScore(WS-Index) TO WS-ScoreTotal
+               IF StoredScore(WS-Index) > WS-HighScore
+                   MOVE StoredScore(WS-Index) TO WS-HighScore
+               END-IF
+               IF StoredScore(WS-Index) < WS-LowScore
+                   MOVE StoredScore(WS-Index) TO WS-LowScore
+               END-IF
+               EVALUATE StoredGrade(WS-Index)(1:1)
+                   WHEN "A" ADD 1 TO WS-CountA
+                   WHEN "B" ADD 1 TO WS-CountB
+                   WHEN "C" ADD 1 TO WS-CountC
+                   WHEN "D" ADD 1 TO WS-CountD
+                   WHEN "F" ADD 1 TO WS-CountF
+               END-EVALUATE
+           END-PERFORM.
+
+           COMPUTE WS-ClassAverage = WS-ScoreTotal / MaxStudents.
+
+           PERFORM VARYING WS-Index FROM 1 BY 1
+                   UNTIL WS-Index > MaxStudents
+               COMPUTE WS-Deviation =
+                   StoredScore(WS-Index) - WS-ClassAverage
+               COMPUTE WS-SumSquares =
+                   WS-SumSquares + (WS-Deviation ** 2)
+           END-PERFORM.
+
+           COMPUTE WS-Variance = WS-SumSquares / MaxStudents.
+           COMPUTE WS-StdDev = FUNCTION SQRT(WS-Variance).
+
+       DISPLAY-CLASS-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "===== Class Summary =====".
+           DISPLAY "Class Average : " WS-ClassAverage.
+           DISPLAY "Std Deviation : " WS-StdDev.
+           DISPLAY "High Score    : " WS-HighScore.
+           DISPLAY "Low Score     : " WS-LowScore.
+           DISPLAY "A's: " WS-CountA
+               "  B's: " WS-CountB
+               "  C's: " WS-CountC
+               "  D's: " WS-CountD
+               "  F's: " WS-CountF.
