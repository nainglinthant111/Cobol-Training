@@ -7,6 +7,9 @@
            SELECT EmployeeFile ASSIGN TO "employees.dat"
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-File-Status.
+           SELECT ErrorLogFile ASSIGN TO "filestatusexample.err"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Error-Log-Status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,27 +17,99 @@
        01 EmployeeRecord.
            05 EmployeeID    PIC 9(5).
            05 EmployeeName  PIC X(20).
+           05 WriteTimestamp PIC 9(8).
+
+       FD ErrorLogFile.
+       01 ERROR-LOG-RECORD.
+           05 EL-EMPLOYEE-ID   PIC 9(5).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EL-FILE-STATUS   PIC XX.
+           05 FILLER           PIC X VALUE SPACE.
+           05 EL-MESSAGE       PIC X(40).
 
        WORKING-STORAGE SECTION.
        01 WS-File-Status PIC XX.
+       01 WS-Error-Log-Status PIC XX.
        01 EOF PIC X VALUE "N".
 
+       01 WS-Report-Date.
+           05 WS-Report-Year   PIC 9(4).
+           05 WS-Report-Month  PIC 9(2).
+           05 WS-Report-Day    PIC 9(2).
+
+       01 WS-Page-Number    PIC 9(3) VALUE 1.
+       01 WS-Lines-On-Page   PIC 99 VALUE 0.
+       01 WS-Lines-Per-Page  PIC 99 VALUE 20.
+       01 WS-Record-Count    PIC 9(5) VALUE 0.
+       01 WS-Masked-Employee-ID PIC X(5).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT EmployeeFile
            IF WS-File-Status NOT = "00"
+               MOVE "Error opening employee file" TO EL-MESSAGE
+               PERFORM LOG-FILE-ERROR
                DISPLAY "Error opening file: Status " WS-File-Status
                STOP RUN
            END-IF
 
+           ACCEPT WS-Report-Date FROM DATE YYYYMMDD
+           PERFORM PRINT-REPORT-HEADER
+
            PERFORM UNTIL EOF = "Y"
                READ EmployeeFile INTO EmployeeRecord
-                   AT END MOVE "Y" TO EOF
-                   NOT AT END DISPLAY EmployeeID SPACE EmployeeName
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF WS-File-Status NOT = "00"
+                           MOVE "Error reading employee record"
+                               TO EL-MESSAGE
+                           PERFORM LOG-FILE-ERROR
+                       ELSE
+                           PERFORM PRINT-DETAIL-LINE
+                       END-IF
+               END-READ
            END-PERFORM
 
+           PERFORM PRINT-REPORT-FOOTER
+
            CLOSE EmployeeFile
            DISPLAY "File processing complete."
            STOP RUN.
-       END PROGRAM FileStatusExample.
 
+       LOG-FILE-ERROR.
+           MOVE EmployeeID     TO EL-EMPLOYEE-ID
+           MOVE WS-File-Status TO EL-FILE-STATUS
+
+           OPEN EXTEND ErrorLogFile
+           IF WS-Error-Log-Status = "05" OR WS-Error-Log-Status = "35"
+               OPEN OUTPUT ErrorLogFile
+           END-IF
+           WRITE ERROR-LOG-RECORD
+           CLOSE ErrorLogFile.
+
+       PRINT-REPORT-HEADER.
+           DISPLAY " ".
+           DISPLAY "EMPLOYEE LISTING REPORT           PAGE: "
+               WS-Page-Number.
+           DISPLAY "REPORT DATE: " WS-Report-Year "-"
+               WS-Report-Month "-" WS-Report-Day.
+           DISPLAY "------------------------------------------".
+           DISPLAY "EMPLOYEE ID   EMPLOYEE NAME".
+           DISPLAY "------------------------------------------".
+           MOVE 0 TO WS-Lines-On-Page.
+
+       PRINT-DETAIL-LINE.
+           IF WS-Lines-On-Page >= WS-Lines-Per-Page
+               ADD 1 TO WS-Page-Number
+               PERFORM PRINT-REPORT-HEADER
+           END-IF
+           CALL "ID-MASK" USING EmployeeID WS-Masked-Employee-ID
+           DISPLAY WS-Masked-Employee-ID "        " EmployeeName
+           ADD 1 TO WS-Lines-On-Page
+           ADD 1 TO WS-Record-Count.
+
+       PRINT-REPORT-FOOTER.
+           DISPLAY "------------------------------------------".
+           DISPLAY "TOTAL RECORDS: " WS-Record-Count.
+       END PROGRAM FileStatusExample.
