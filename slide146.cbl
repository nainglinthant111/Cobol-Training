@@ -7,7 +7,7 @@
           05 EmployeeName PIC X(10) OCCURS 5 TIMES 
            INDEXED BY EmployeeIndex.
        01 Sub PIC 9(1).
-       01 SearchName PIC X(10) VALUE "Alice".
+       01 SearchName PIC X(10).
        01 Found PIC X VALUE "N".
        
        PROCEDURE DIVISION.
@@ -29,7 +29,10 @@
                SET EmployeeIndex UP BY 1
            END-PERFORM.
        
-           DISPLAY "Searching for Alice with Index:".
+           DISPLAY "Enter employee name to search for: ".
+           ACCEPT SearchName.
+
+           DISPLAY "Searching for " SearchName " with Index:".
            SET EmployeeIndex TO 1.
            PERFORM UNTIL EmployeeIndex > 5 OR Found = "Y"
                IF EmployeeName(EmployeeIndex) = SearchName
