@@ -1,24 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEARCH-ALL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SortedValuesFile ASSIGN TO "sortedvalues.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SortedValuesFile.
+       01 SORTED-VALUE-IN        PIC 9(2).
+
        WORKING-STORAGE SECTION.
+       01 WS-Table-Count PIC 99 VALUE 0.
            01 WS-Sorted-Table.
-         05 WS-Sorted-Element PIC 9(2) OCCURS 5 TIMES ASCENDING KEY IS 
-           WS-Sorted-Element INDEXED BY SortedIndex.
+         05 WS-Sorted-Element PIC 9(2)
+               OCCURS 0 TO 50 TIMES DEPENDING ON WS-Table-Count
+               ASCENDING KEY IS WS-Sorted-Element
+               INDEXED BY SortedIndex.
+
+       01 WS-File-Status  PIC XX.
+       01 EOF             PIC X VALUE "N".
+       01 WS-Lookup-Value PIC 9(2).
+       01 WS-Sort-I        PIC 99.
+       01 WS-Sort-J        PIC 99.
+       01 WS-Sort-Temp      PIC 9(2).
 
        PROCEDURE DIVISION.
-         MOVE 10 TO WS-Sorted-Element(1)
-         MOVE 20 TO WS-Sorted-Element(2)
-         MOVE 30 TO WS-Sorted-Element(3)
-         MOVE 40 TO WS-Sorted-Element(4)
-         MOVE 50 TO WS-Sorted-Element(5)
+         PERFORM LOAD-SORTED-TABLE
+         PERFORM SORT-TABLE
+
+         DISPLAY "Enter value to look up: "
+         ACCEPT WS-Lookup-Value
 
          SET SortedIndex TO 1
          SEARCH ALL WS-Sorted-Element
-             WHEN WS-Sorted-Element(SortedIndex) = 30
+             AT END
+                 DISPLAY "Value not found in table."
+             WHEN WS-Sorted-Element(SortedIndex) = WS-Lookup-Value
                  DISPLAY "Found at index: " SortedIndex
          END-SEARCH.
 
-
            STOP RUN.
+
+       LOAD-SORTED-TABLE.
+           OPEN INPUT SortedValuesFile
+           IF WS-File-Status NOT = "00"
+               DISPLAY "Sorted values file not found, using defaults."
+               MOVE 5 TO WS-Table-Count
+               MOVE 10 TO WS-Sorted-Element(1)
+               MOVE 20 TO WS-Sorted-Element(2)
+               MOVE 30 TO WS-Sorted-Element(3)
+               MOVE 40 TO WS-Sorted-Element(4)
+               MOVE 50 TO WS-Sorted-Element(5)
+           ELSE
+               PERFORM UNTIL EOF = "Y" OR WS-Table-Count >= 50
+                   READ SortedValuesFile
+                       AT END
+                           MOVE "Y" TO EOF
+                       NOT AT END
+                           ADD 1 TO WS-Table-Count
+                           MOVE SORTED-VALUE-IN
+                               TO WS-Sorted-Element(WS-Table-Count)
+                   END-READ
+               END-PERFORM
+               IF EOF NOT = "Y"
+                   DISPLAY "Sorted values table full - remaining "
+                       "values were not loaded."
+               END-IF
+               CLOSE SortedValuesFile
+           END-IF.
+
+       SORT-TABLE.
+           PERFORM VARYING WS-Sort-I FROM 1 BY 1
+                   UNTIL WS-Sort-I >= WS-Table-Count
+               PERFORM VARYING WS-Sort-J FROM 1 BY 1
+                       UNTIL WS-Sort-J > WS-Table-Count - WS-Sort-I
+                   IF WS-Sorted-Element(WS-Sort-J) >
+                           WS-Sorted-Element(WS-Sort-J + 1)
+                       MOVE WS-Sorted-Element(WS-Sort-J) TO WS-Sort-Temp
+                       MOVE WS-Sorted-Element(WS-Sort-J + 1)
+                           TO WS-Sorted-Element(WS-Sort-J)
+                       MOVE WS-Sort-Temp
+                           TO WS-Sorted-Element(WS-Sort-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
