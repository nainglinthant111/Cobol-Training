@@ -5,9 +5,16 @@
        LINKAGE SECTION.
        01 InputValue PIC 9(4).
        01 OutputValue PIC 9(4).
-       
-       PROCEDURE DIVISION USING InputValue OutputValue.
-           COMPUTE OutputValue = InputValue * 10.
+       01 OverflowFlag PIC X.
+           88 OVERFLOW-OCCURRED VALUE "Y".
+           88 NO-OVERFLOW        VALUE "N".
+
+       PROCEDURE DIVISION USING InputValue OutputValue OverflowFlag.
+           SET NO-OVERFLOW TO TRUE
+           COMPUTE OutputValue = InputValue * 10
+               ON SIZE ERROR
+                   SET OVERFLOW-OCCURRED TO TRUE
+           END-COMPUTE
            EXIT PROGRAM.
 
        
\ No newline at end of file
