@@ -1,7 +1,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLOYEE-MANAGEMENT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID-PACKED
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-RECORD.
+           02 EM-EMPLOYEE-ID-PACKED  PIC 9(5) COMP-3.
+           02 EM-EMPLOYEE-ID-RAW REDEFINES EM-EMPLOYEE-ID-PACKED
+               PIC X(3).
+           02 EM-EMPLOYEE-NAME.
+             03 EM-FIRST-NAME     PIC X(10).
+             03 EM-LAST-NAME      PIC X(10).
+           02 EM-MANAGER-ID       PIC 9(5) COMP-3.
+           02 EM-EMPLOYEE-STATUS  PIC X.
+           02 EM-PAY-GRADE        PIC X(3).
+           02 EM-SALARY           PIC 9(7)V99.
+           02 EM-REGULAR-RATE     PIC 9(7)V99.
+           02 EM-OVERTIME-RATE    PIC 9(7)V99.
+           02 EM-HOLIDAY-RATE     PIC 9(7)V99.
+           02 EM-HIRE-DATE.
+             03 EM-HIRE-MONTH    PIC 99.
+             03 EM-HIRE-DAY      PIC 99.
+             03 EM-HIRE-YEAR     PIC 99.
+           02 EM-HIRE-DATE-COMPACT REDEFINES EM-HIRE-DATE PIC X(6).
+           02 EM-WRITE-TIMESTAMP  PIC 9(8).
+           02 EM-EMPLOYEE-AGE     PIC 99.
+           02 EM-FEDERAL-WITHHOLDING-RATE PIC 9V999.
+           02 EM-STATE-WITHHOLDING-RATE   PIC 9V999.
+           02 EM-LOCAL-WITHHOLDING-RATE   PIC 9V999.
+
        WORKING-STORAGE SECTION.
 
        01 EMPLOYEE-RECORD.
@@ -9,14 +45,51 @@
            02 EMPLOYEE-NAME.
              03 FIRST-NAME       PIC X(10).
              03 LAST-NAME        PIC X(10).
-           66 FULL-NAME RENAMES FIRST-NAME THRU LAST-NAME.
+           02 MANAGER-ID          PIC 9(5).
        01 EMPLOYEE-STATUS     PIC X.
              88 ACTIVE           VALUE 'A'.
              88 INACTIVE         VALUE 'I'.
+       01 PAY-GRADE           PIC X(3).
+       01 SALARY              PIC 9(7)V99.
+       01 REGULAR-RATE        PIC 9(7)V99.
+       01 OVERTIME-RATE       PIC 9(7)V99.
+       01 HOLIDAY-RATE        PIC 9(7)V99.
+       01 WITHHOLDING-RATE    PIC 9V999.
+       01 FEDERAL-WITHHOLDING-RATE PIC 9V999.
+       01 STATE-WITHHOLDING-RATE   PIC 9V999.
+       01 LOCAL-WITHHOLDING-RATE   PIC 9V999.
+       01 WS-FULL-NAME        PIC X(21).
+
+       01 HIRE-DATE.
+           02 HIRE-MONTH          PIC 99.
+           02 HIRE-DAY            PIC 99.
+           02 HIRE-YEAR           PIC 99.
+
+       01 EMPLOYEE-AGE         PIC 99.
+       01 WS-INSURANCE-BAND    PIC X(12).
+
+       01 WS-WRITE-TIMESTAMP  PIC 9(8).
+
+       01 WS-FILE-STATUS      PIC XX.
+
+       01 WS-OPERATOR-ID       PIC X(10).
+       01 WS-START-TIMESTAMP.
+           02 WS-START-DATE    PIC 9(8).
+           02 WS-START-TIME    PIC 9(6).
+       01 WS-END-TIMESTAMP.
+           02 WS-END-DATE      PIC 9(8).
+           02 WS-END-TIME      PIC 9(6).
+       01 WS-PROGRAM-NAME      PIC X(20) VALUE "EMPLOYEE-MANAGEMENT".
+       01 WS-WRITTEN-COUNT     PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT WS-OPERATOR-ID.
+           ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-START-TIME FROM TIME.
+
            DISPLAY "ENTER EMPLOYEE ID: ".
            ACCEPT EMPLOYEE-ID.
 
@@ -26,17 +99,123 @@
            DISPLAY "ENTER LAST NAME: ".
            ACCEPT LAST-NAME.
 
+           DISPLAY "ENTER MANAGER ID: ".
+           ACCEPT MANAGER-ID.
+
            DISPLAY "ENTER EMPLOYEE STATUS (A=ACTIVE, I=INACTIVE): ".
            ACCEPT EMPLOYEE-STATUS.
 
+           DISPLAY "ENTER PAY GRADE: ".
+           ACCEPT PAY-GRADE.
+
+           DISPLAY "ENTER SALARY: ".
+           ACCEPT SALARY.
+
+           DISPLAY "ENTER HIRE DATE (MMDDYY): ".
+           ACCEPT HIRE-DATE.
+
+           DISPLAY "ENTER EMPLOYEE AGE: ".
+           ACCEPT EMPLOYEE-AGE.
+
+           MOVE SALARY TO REGULAR-RATE OVERTIME-RATE HOLIDAY-RATE.
+
+           DISPLAY "ENTER ANNUAL WITHHOLDING RATE CHANGE (0.XXX): ".
+           ACCEPT WITHHOLDING-RATE.
+
+           MOVE WITHHOLDING-RATE TO FEDERAL-WITHHOLDING-RATE
+               STATE-WITHHOLDING-RATE LOCAL-WITHHOLDING-RATE.
+
+           CALL "NAME-JOIN" USING FIRST-NAME LAST-NAME WS-FULL-NAME.
+
+           PERFORM CLASSIFY-INSURANCE-BAND.
+
            DISPLAY "EMPLOYEE DETAILS".
            DISPLAY "-----------------".
            DISPLAY "EMPLOYEE ID      : " EMPLOYEE-ID.
-           DISPLAY "FULL NAME        : " FULL-NAME.
+           DISPLAY "FULL NAME        : " WS-FULL-NAME.
+           DISPLAY "MANAGER ID       : " MANAGER-ID.
+           DISPLAY "PAY GRADE        : " PAY-GRADE.
+           DISPLAY "SALARY           : " SALARY.
+           DISPLAY "REGULAR RATE     : " REGULAR-RATE.
+           DISPLAY "OVERTIME RATE    : " OVERTIME-RATE.
+           DISPLAY "HOLIDAY RATE     : " HOLIDAY-RATE.
+           DISPLAY "HIRE DATE (MMDDYY): " HIRE-MONTH "/" HIRE-DAY "/"
+               HIRE-YEAR.
+           DISPLAY "EMPLOYEE AGE     : " EMPLOYEE-AGE.
+           DISPLAY "INSURANCE BAND   : " WS-INSURANCE-BAND.
+           DISPLAY "FEDERAL WITHHOLDING RATE: " FEDERAL-WITHHOLDING-RATE.
+           DISPLAY "STATE WITHHOLDING RATE  : " STATE-WITHHOLDING-RATE.
+           DISPLAY "LOCAL WITHHOLDING RATE  : " LOCAL-WITHHOLDING-RATE.
 
            IF ACTIVE THEN
                DISPLAY "STATUS          : ACTIVE"
            ELSE
                DISPLAY "STATUS          : INACTIVE".
 
+           PERFORM SAVE-EMPLOYEE-RECORD.
+
+           ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-END-TIME FROM TIME.
+           CALL "AUDIT-LOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+               WS-START-TIMESTAMP WS-END-TIMESTAMP WS-WRITTEN-COUNT.
+
            STOP RUN.
+
+       CLASSIFY-INSURANCE-BAND.
+           EVALUATE EMPLOYEE-AGE
+               WHEN 18 THRU 29
+                   MOVE "BASIC"    TO WS-INSURANCE-BAND
+               WHEN 30 THRU 49
+                   MOVE "STANDARD" TO WS-INSURANCE-BAND
+               WHEN 50 THRU 64
+                   MOVE "PREMIUM"  TO WS-INSURANCE-BAND
+               WHEN 65 THRU 99
+                   MOVE "SENIOR"   TO WS-INSURANCE-BAND
+               WHEN OTHER
+                   MOVE "NOT ELIGIBLE" TO WS-INSURANCE-BAND
+           END-EVALUATE.
+
+       SAVE-EMPLOYEE-RECORD.
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF
+
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EMPLOYEE MASTER: STATUS "
+                   WS-FILE-STATUS
+           ELSE
+               MOVE EMPLOYEE-ID   TO EM-EMPLOYEE-ID-PACKED
+               MOVE FIRST-NAME    TO EM-FIRST-NAME
+               MOVE LAST-NAME     TO EM-LAST-NAME
+               MOVE MANAGER-ID    TO EM-MANAGER-ID
+               MOVE EMPLOYEE-STATUS TO EM-EMPLOYEE-STATUS
+               MOVE PAY-GRADE     TO EM-PAY-GRADE
+               MOVE SALARY        TO EM-SALARY
+               MOVE REGULAR-RATE  TO EM-REGULAR-RATE
+               MOVE OVERTIME-RATE TO EM-OVERTIME-RATE
+               MOVE HOLIDAY-RATE  TO EM-HOLIDAY-RATE
+               MOVE HIRE-MONTH    TO EM-HIRE-MONTH
+               MOVE HIRE-DAY      TO EM-HIRE-DAY
+               MOVE HIRE-YEAR     TO EM-HIRE-YEAR
+               ACCEPT WS-WRITE-TIMESTAMP FROM DATE YYYYMMDD
+               MOVE WS-WRITE-TIMESTAMP TO EM-WRITE-TIMESTAMP
+               MOVE EMPLOYEE-AGE  TO EM-EMPLOYEE-AGE
+               MOVE FEDERAL-WITHHOLDING-RATE TO
+                   EM-FEDERAL-WITHHOLDING-RATE
+               MOVE STATE-WITHHOLDING-RATE TO
+                   EM-STATE-WITHHOLDING-RATE
+               MOVE LOCAL-WITHHOLDING-RATE TO
+                   EM-LOCAL-WITHHOLDING-RATE
+
+               WRITE EMPLOYEE-MASTER-RECORD
+                   INVALID KEY
+                       REWRITE EMPLOYEE-MASTER-RECORD
+               END-WRITE
+
+               ADD 1 TO WS-WRITTEN-COUNT
+
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
