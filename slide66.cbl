@@ -9,7 +9,7 @@
        01 CurrentTime PIC 9(6).
        
        PROCEDURE DIVISION.
-           ACCEPT CurrentDate FROM DATE.
+           ACCEPT CurrentDate FROM DATE YYYYMMDD.
            ACCEPT CurrentTime FROM TIME.
            DISPLAY "Current Date: " CurrentDate.
            DISPLAY "Current Time: " CurrentTime.
