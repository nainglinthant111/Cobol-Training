@@ -7,7 +7,7 @@
            01 Counter PIC 9 value 1.
 
            procedure division.
-               perform  process-A THRU process-B.
+               perform  process-A THRU process-D.
            stop run.
            process-A.
                display "process A started".
