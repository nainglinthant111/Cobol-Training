@@ -1,17 +1,50 @@
            identification division.
            program-id. PERFORM-UNTAIL.
-           
+
+           environment division.
+           input-output section.
+           file-control.
+               select CheckpointFile assign to "performuntil.ckp"
+                   organization is sequential
+                   file status is WS-Checkpoint-Status.
+
            data division.
+           file section.
+           fd  CheckpointFile.
+           01  CheckpointRecord.
+               05 CK-Counter PIC 9.
+
            working-storage section.
-           
+
            01 Counter PIC 9 value 1.
+           01 WS-Checkpoint-Status PIC XX.
 
            procedure division.
+               perform READ-CHECKPOINT
+
                perform until Counter > 5
                    display "Count : "Counter
                    Add 1 To Counter
+                   perform WRITE-CHECKPOINT
                end-perform.
 
+               move 1 to Counter
+               perform WRITE-CHECKPOINT
+
            stop run.
-            
-           
\ No newline at end of file
+
+           READ-CHECKPOINT.
+               OPEN INPUT CheckpointFile
+               IF WS-Checkpoint-Status = "00"
+                   READ CheckpointFile
+                       NOT AT END
+                           MOVE CK-Counter TO Counter
+                   END-READ
+                   CLOSE CheckpointFile
+               END-IF.
+
+           WRITE-CHECKPOINT.
+               OPEN OUTPUT CheckpointFile
+               MOVE Counter TO CK-Counter
+               WRITE CheckpointRecord
+               CLOSE CheckpointFile.
