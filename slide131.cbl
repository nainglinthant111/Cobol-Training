@@ -1,21 +1,59 @@
        identification division.
-       
+
        PROGRAM-ID. TableExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NamesFile ASSIGN TO "names.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD NamesFile.
+       01 NamesFileRecord.
+           05 NAME-IN           PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 Names.
-           05 Name PIC X(10) OCCURS 3 TIMES VALUE SPACES.
-       01 SUB PIC 9.
+           05 Name PIC X(10) OCCURS 50 TIMES VALUE SPACES.
+       01 SUB PIC 99.
+       01 WS-File-Status PIC XX.
+       01 WS-Name-Count  PIC 99 VALUE 0.
+       01 EOF            PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           MOVE "Alice" TO Name(1)
-           MOVE "Bob" TO Name(2)
-           MOVE "Charlie" TO Name(3)
+           PERFORM LOAD-NAMES-TABLE
 
            DISPLAY "The names are:"
-           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 3
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-Name-Count
                DISPLAY Name(SUB)
            END-PERFORM
 
            STOP RUN.
+
+       LOAD-NAMES-TABLE.
+           OPEN INPUT NamesFile
+           IF WS-File-Status NOT = "00"
+               DISPLAY "Names file not found, using default names."
+               MOVE "Alice"   TO Name(1)
+               MOVE "Bob"     TO Name(2)
+               MOVE "Charlie" TO Name(3)
+               MOVE 3 TO WS-Name-Count
+           ELSE
+               PERFORM UNTIL EOF = "Y" OR WS-Name-Count >= 50
+                   READ NamesFile
+                       AT END
+                           MOVE "Y" TO EOF
+                       NOT AT END
+                           ADD 1 TO WS-Name-Count
+                           MOVE NAME-IN TO Name(WS-Name-Count)
+                   END-READ
+               END-PERFORM
+               IF EOF NOT = "Y"
+                   DISPLAY "Names table full - remaining names "
+                       "were not loaded."
+               END-IF
+               CLOSE NamesFile
+           END-IF.
