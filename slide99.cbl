@@ -1,17 +1,56 @@
            identification division.
            program-id. PERFORM-VARYING.
-           
+
+           environment division.
+           input-output section.
+           file-control.
+               select ReconExceptionFile assign to "reconexceptions.dat"
+                   organization is sequential
+                   file status is WS-Recon-Status.
+
            data division.
+           file section.
+           fd  ReconExceptionFile.
+           01  ReconExceptionRecord.
+               05 REX-TIMESTAMP     PIC 9(8).
+               05 FILLER            PIC X value space.
+               05 REX-TOTAL         PIC S99.
+               05 FILLER            PIC X value space.
+               05 REX-MESSAGE       PIC X(40).
+
            working-storage section.
-           
-           01 Total PIC 99 value 85.
+
+           01 Total PIC S99 value 85.
+           01 Debits PIC S99.
+           01 Credits PIC S99.
+           01 WS-Recon-Status PIC XX.
+           01 WS-Today PIC 9(8).
 
            procedure division.
+              DISPLAY "Enter debits: ".
+              ACCEPT Debits.
+              DISPLAY "Enter credits: ".
+              ACCEPT Credits.
+              COMPUTE Total = Credits - Debits.
+
               IF Total < 0
-                   NEXT SENTENCE
+                   PERFORM LOG-RECONCILIATION-EXCEPTION
                ELSE
                    DISPLAY "Total is positive".
                DISPLAY "End of process.".
 
            stop run.
-       
\ No newline at end of file
+
+           LOG-RECONCILIATION-EXCEPTION.
+               ACCEPT WS-Today FROM DATE YYYYMMDD.
+               MOVE WS-Today TO REX-TIMESTAMP.
+               MOVE Total TO REX-TOTAL.
+               MOVE "Negative total needs reconciliation review"
+                   TO REX-MESSAGE.
+
+               OPEN EXTEND ReconExceptionFile.
+               IF WS-Recon-Status = "05" OR WS-Recon-Status = "35"
+                   OPEN OUTPUT ReconExceptionFile
+               END-IF.
+               WRITE ReconExceptionRecord.
+               CLOSE ReconExceptionFile.
