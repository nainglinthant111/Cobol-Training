@@ -1,19 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCISE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "exercise-employees.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-File-Status.
+
        data division.
+       FILE SECTION.
+       FD EmployeeFile.
+       01 EmployeeFileRecord.
+           05 EmpID-Out        PIC 9(5).
+           05 EmpName-Out      PIC X(30).
+
        working-storage section.
 
        01 EmployeeID         PIC 9(5).
        01 EmployeeName       PIC X(30).
        01 EmployeeAge        PIC 99.
-       
+       01 AgeBracket         PIC X(15).
+       01 WS-File-Status     PIC XX.
 
-       01 EmployeeData.
-           05 EmpID           PIC 9(5).
-           05 EmpName         PIC X(30).
-       
-       
 
        procedure division.
        display "Enter Employee ID (5 digits): ".
@@ -27,17 +36,28 @@
        display "Employee Name: " EmployeeName.
        display "Employee Age: " EmployeeAge.
 
-       if EmployeeAge < 18 then
-           display "Employee is minor"
-       else
-           display "Employee is adult"
-       end-if.
-       
+       EVALUATE EmployeeAge
+           WHEN 0 THRU 17
+               MOVE "Minor" TO AgeBracket
+           WHEN 18 THRU 25
+               MOVE "Young Adult" TO AgeBracket
+           WHEN 26 THRU 64
+               MOVE "Adult" TO AgeBracket
+           WHEN OTHER
+               MOVE "Senior" TO AgeBracket
+       END-EVALUATE.
+
+       display "Age Bracket: " AgeBracket.
+
+       MOVE EmployeeID   TO EmpID-Out.
+       MOVE EmployeeName TO EmpName-Out.
+
+       OPEN EXTEND EmployeeFile.
+       IF WS-File-Status = "05" OR WS-File-Status = "35"
+           OPEN OUTPUT EmployeeFile
+       END-IF.
+       WRITE EmployeeFileRecord.
+       CLOSE EmployeeFile.
+
        display "Employee ID in alphabet: " EmployeeID.
        stop run.
-
-       
-
-
-
-       
\ No newline at end of file
