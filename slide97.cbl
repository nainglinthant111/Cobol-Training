@@ -1,19 +1,54 @@
            identification division.
            program-id. PERFORM-VARYING.
-           
+
+           environment division.
+           input-output section.
+           file-control.
+               SELECT SkipLogFile ASSIGN TO "skip-log.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-Skip-Log-Status.
+
            data division.
+           file section.
+           FD SkipLogFile.
+           01 SKIP-LOG-RECORD.
+               05 SL-SCORE       PIC 99.
+               05 SL-THRESHOLD   PIC 99.
+               05 SL-REASON      PIC X(40).
+
            working-storage section.
-           
+
            01 Score PIC 99 value 85.
+           01 WS-Passing-Threshold PIC 99 VALUE 60.
+           01 WS-Skip-Log-Status PIC XX.
 
            procedure division.
                DISPLAY "Step 1".
-               GO TO Next-Step.
-               DISPLAY "This will be skipped".
+               DISPLAY "Enter score: ".
+               ACCEPT Score.
+               IF Score >= WS-Passing-Threshold
+                   DISPLAY "Skipping remedial step - reason: score "
+                       Score " already meets the passing threshold "
+                       WS-Passing-Threshold "."
+                   PERFORM LOG-SKIP-REASON
+                   GO TO Next-Step
+               END-IF.
+               DISPLAY "Enrolling in remedial program".
            stop run.
            Next-Step.
                DISPLAY "Step 2".
+               STOP RUN.
+
+           LOG-SKIP-REASON.
+               OPEN EXTEND SkipLogFile
+               IF WS-Skip-Log-Status = "05" OR WS-Skip-Log-Status = "35"
+                   OPEN OUTPUT SkipLogFile
+               END-IF
+               MOVE Score TO SL-SCORE
+               MOVE WS-Passing-Threshold TO SL-THRESHOLD
+               MOVE "SCORE MEETS PASSING THRESHOLD" TO SL-REASON
+               WRITE SKIP-LOG-RECORD
+               CLOSE SkipLogFile.
+
 
-               
 
-           
\ No newline at end of file
