@@ -1,16 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BLANK_WHEN_ZERO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SalaryControlFile ASSIGN TO "salary.ctl"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Salary-Control-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SalaryControlFile.
+       01 SalaryControlRecord.
+           05 SC-Minimum-Wage-Floor  PIC 9(5).
+           05 SC-Salary-Cap          PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01  salary       PIC 9(5) BLANK WHEN ZERO.
        01  total-sales  PIC 9(5) BLANK WHEN ZERO VALUE ZEROS.
+       01  WS-Salary-Valid PIC X VALUE "N".
+           88 SALARY-IN-RANGE VALUE "Y".
+       01  WS-Salary-Control-Status  PIC XX.
+       01  WS-Minimum-Wage-Floor     PIC 9(5) VALUE 15080.
+       01  WS-Salary-Cap             PIC 9(5) VALUE 99999.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter your salary: ".
-           ACCEPT salary.
+           PERFORM READ-SALARY-CONTROL
+
+           PERFORM UNTIL SALARY-IN-RANGE
+               DISPLAY "Enter your salary: "
+               ACCEPT salary
+               IF salary >= WS-Minimum-Wage-Floor
+                       AND salary <= WS-Salary-Cap
+                   SET SALARY-IN-RANGE TO TRUE
+               ELSE
+                   DISPLAY "Invalid salary - enter a value between "
+                       WS-Minimum-Wage-Floor " and " WS-Salary-Cap "."
+               END-IF
+           END-PERFORM.
 
            DISPLAY "Your salary: " salary.
            DISPLAY "Your total sales is: " total-sales.
 
            STOP RUN.
+
+       READ-SALARY-CONTROL.
+           OPEN INPUT SalaryControlFile
+           IF WS-Salary-Control-Status = "00"
+               READ SalaryControlFile
+                   NOT AT END
+                       MOVE SC-Minimum-Wage-Floor
+                           TO WS-Minimum-Wage-Floor
+                       MOVE SC-Salary-Cap TO WS-Salary-Cap
+               END-READ
+               CLOSE SalaryControlFile
+           END-IF.
