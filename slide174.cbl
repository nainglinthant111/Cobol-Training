@@ -1,30 +1,167 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CreateSequential.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EmployeeFile ASSIGN TO "employees.dat"
-               ORGANIZATION IS SEQUENTIAL.
-       
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Employee-Status.
+           SELECT CheckpointFile ASSIGN TO "createsequential.ckp"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD EmployeeFile.
        01 EmployeeRecord.
           05 EmployeeID    PIC 9(5).
           05 EmployeeName  PIC X(20).
+          05 WriteTimestamp PIC 9(8).
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+          05 CK-Record-Count PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 WS-End PIC X VALUE "Y".
-    
+
+       01 WS-ID-Table.
+           05 WS-ID-Entry   PIC 9(5) OCCURS 999 TIMES.
+       01 WS-ID-Count       PIC 9(3) VALUE 0.
+       01 WS-Sub            PIC 9(3).
+       01 WS-Duplicate      PIC X VALUE "N".
+           88 IS-DUPLICATE  VALUE "Y".
+       01 WS-Preload-Eof    PIC X VALUE "N".
+
+       01 WS-Checkpoint-Status PIC XX.
+       01 WS-Records-Loaded    PIC 9(5) VALUE 0.
+       01 WS-Skip-Count        PIC 9(5) VALUE 0.
+       01 WS-Employee-Status   PIC XX.
+
+       01 WS-Program-Name      PIC X(20) VALUE "CreateSequential".
+       01 WS-Operator-ID       PIC X(10).
+       01 WS-Start-Timestamp.
+           05 WS-Start-Date    PIC 9(8).
+           05 WS-Start-Time    PIC 9(6).
+       01 WS-End-Timestamp.
+           05 WS-End-Date      PIC 9(8).
+           05 WS-End-Time      PIC 9(6).
+       01 WS-Written-Count     PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
-        OPEN OUTPUT EmployeeFile
+        DISPLAY "Enter Operator ID: " ACCEPT WS-Operator-ID
+
+        ACCEPT WS-Start-Date FROM DATE YYYYMMDD
+        ACCEPT WS-Start-Time FROM TIME
+
+        PERFORM PRELOAD-ID-TABLE
+
+        PERFORM READ-CHECKPOINT
+
+        IF WS-Records-Loaded > 0
+            DISPLAY "Resuming after " WS-Records-Loaded
+                " previously loaded record(s)."
+        END-IF
+
+        OPEN EXTEND EmployeeFile
+        IF WS-Employee-Status = "35"
+            OPEN OUTPUT EmployeeFile
+        END-IF
+
+        IF WS-Employee-Status NOT = "00"
+            DISPLAY "Unable to open employee file: status "
+                WS-Employee-Status
+            STOP RUN
+        END-IF
+
         PERFORM UNTIL WS-End = "N"
-            DISPLAY "Enter Employee ID: " ACCEPT EmployeeID
-            DISPLAY "Enter Employee Name: " ACCEPT EmployeeName
-            WRITE EmployeeRecord
-            DISPLAY "Do you want to add another record (Y/N)? " 
-            ACCEPT WS-End
+            IF WS-Skip-Count < WS-Records-Loaded
+                ADD 1 TO WS-Skip-Count
+                DISPLAY "Skipping record " WS-Skip-Count
+                    " of " WS-Records-Loaded
+                    " - already loaded before restart."
+            ELSE
+                INITIALIZE EmployeeRecord
+                    REPLACING ALPHANUMERIC DATA BY SPACES
+                        NUMERIC DATA BY ZEROS
+                DISPLAY "Enter Employee ID: " ACCEPT EmployeeID
+                DISPLAY "Enter Employee Name: " ACCEPT EmployeeName
+
+                PERFORM CHECK-DUPLICATE-ID
+                IF IS-DUPLICATE
+                    DISPLAY "Duplicate Employee ID - record not added."
+                ELSE
+                    CALL "NAME-CLEANSE" USING EmployeeName
+                    ACCEPT WriteTimestamp FROM DATE YYYYMMDD
+                    WRITE EmployeeRecord
+                    ADD 1 TO WS-Written-Count
+                    IF WS-ID-Count < 999
+                        ADD 1 TO WS-ID-Count
+                        MOVE EmployeeID TO WS-ID-Entry(WS-ID-Count)
+                    END-IF
+                    ADD 1 TO WS-Records-Loaded
+                    PERFORM WRITE-CHECKPOINT
+                END-IF
+
+                DISPLAY "Do you want to add another record (Y/N)? "
+                ACCEPT WS-End
+            END-IF
         END-PERFORM
         CLOSE EmployeeFile
+
+        MOVE 0 TO WS-Records-Loaded
+        MOVE 0 TO WS-Skip-Count
+        PERFORM WRITE-CHECKPOINT
+
+        ACCEPT WS-End-Date FROM DATE YYYYMMDD
+        ACCEPT WS-End-Time FROM TIME
+        CALL "AUDIT-LOG" USING WS-Program-Name WS-Operator-ID
+            WS-Start-Timestamp WS-End-Timestamp WS-Written-Count
+
         STOP RUN.
-    
\ No newline at end of file
+
+       PRELOAD-ID-TABLE.
+           MOVE "N" TO WS-Preload-Eof
+           OPEN INPUT EmployeeFile
+           IF WS-Employee-Status = "00"
+               PERFORM UNTIL WS-Preload-Eof = "Y"
+                   READ EmployeeFile
+                       AT END
+                           MOVE "Y" TO WS-Preload-Eof
+                       NOT AT END
+                           IF WS-ID-Count < 999
+                               ADD 1 TO WS-ID-Count
+                               MOVE EmployeeID
+                                   TO WS-ID-Entry(WS-ID-Count)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EmployeeFile
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+           MOVE "N" TO WS-Duplicate
+           PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-ID-Count
+               IF WS-ID-Entry(WS-Sub) = EmployeeID
+                   MOVE "Y" TO WS-Duplicate
+               END-IF
+           END-PERFORM.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-Records-Loaded
+           OPEN INPUT CheckpointFile
+           IF WS-Checkpoint-Status = "00"
+               READ CheckpointFile
+                   NOT AT END
+                       MOVE CK-Record-Count TO WS-Records-Loaded
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CheckpointFile
+           MOVE WS-Records-Loaded TO CK-Record-Count
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
