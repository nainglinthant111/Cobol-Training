@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-RECONCILIATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "employees.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Employee-Status.
+           SELECT CustomerFile ASSIGN TO "customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CustomerID
+               FILE STATUS IS WS-Customer-Status.
+           SELECT ProductFile ASSIGN TO "products.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS WS-Relative-Key
+               FILE STATUS IS WS-Product-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+       01 EmployeeRecord.
+          05 EmployeeID    PIC 9(5).
+          05 EmployeeName  PIC X(20).
+          05 WriteTimestamp PIC 9(8).
+
+       FD CustomerFile.
+       01 CustomerRecord.
+          05 CustomerID    PIC 9(5).
+          05 CustomerName  PIC X(20).
+          05 CustomerStreet PIC X(20).
+          05 CustomerCity   PIC X(15).
+          05 CustomerTimestamp PIC 9(8).
+
+       FD ProductFile.
+       01 ProductRecord.
+          05 ProductNumber PIC 9(2).
+          05 ProductName   PIC X(20).
+          05 ProductTimestamp PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Employee-Status PIC XX.
+       01 WS-Customer-Status PIC XX.
+       01 WS-Product-Status  PIC XX.
+       01 WS-Relative-Key    PIC 9(2).
+       01 WS-Eof             PIC X VALUE "N".
+
+       01 WS-Today PIC 9(8).
+
+       01 WS-Employee-Total  PIC 9(5) VALUE 0.
+       01 WS-Employee-Today  PIC 9(5) VALUE 0.
+       01 WS-Customer-Total  PIC 9(5) VALUE 0.
+       01 WS-Customer-Today  PIC 9(5) VALUE 0.
+       01 WS-Product-Total   PIC 9(5) VALUE 0.
+       01 WS-Product-Today   PIC 9(5) VALUE 0.
+       01 WS-Grand-Total     PIC 9(6) VALUE 0.
+       01 WS-Grand-Today     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-Today FROM DATE YYYYMMDD.
+
+           PERFORM RECONCILE-EMPLOYEES.
+           PERFORM RECONCILE-CUSTOMERS.
+           PERFORM RECONCILE-PRODUCTS.
+
+           COMPUTE WS-Grand-Total = WS-Employee-Total
+               + WS-Customer-Total + WS-Product-Total.
+           COMPUTE WS-Grand-Today = WS-Employee-Today
+               + WS-Customer-Today + WS-Product-Today.
+
+           PERFORM PRINT-RECONCILIATION-REPORT.
+
+           STOP RUN.
+
+       RECONCILE-EMPLOYEES.
+           MOVE "N" TO WS-Eof
+           OPEN INPUT EmployeeFile
+           IF WS-Employee-Status = "00"
+               PERFORM UNTIL WS-Eof = "Y"
+                   READ EmployeeFile
+                       AT END
+                           MOVE "Y" TO WS-Eof
+                       NOT AT END
+                           ADD 1 TO WS-Employee-Total
+                           IF WriteTimestamp = WS-Today
+                               ADD 1 TO WS-Employee-Today
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EmployeeFile
+           END-IF.
+
+       RECONCILE-CUSTOMERS.
+           MOVE "N" TO WS-Eof
+           OPEN INPUT CustomerFile
+           IF WS-Customer-Status = "00"
+               PERFORM UNTIL WS-Eof = "Y"
+                   READ CustomerFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-Eof
+                       NOT AT END
+                           ADD 1 TO WS-Customer-Total
+                           IF CustomerTimestamp = WS-Today
+                               ADD 1 TO WS-Customer-Today
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CustomerFile
+           END-IF.
+
+       RECONCILE-PRODUCTS.
+           MOVE "N" TO WS-Eof
+           OPEN INPUT ProductFile
+           IF WS-Product-Status = "00"
+               PERFORM UNTIL WS-Eof = "Y"
+                   READ ProductFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-Eof
+                       NOT AT END
+                           ADD 1 TO WS-Product-Total
+                           IF ProductTimestamp = WS-Today
+                               ADD 1 TO WS-Product-Today
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ProductFile
+           END-IF.
+
+       PRINT-RECONCILIATION-REPORT.
+           DISPLAY " ".
+           DISPLAY "END-OF-DAY MASTER FILE RECONCILIATION".
+           DISPLAY "DATE: " WS-Today.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "FILE                TOTAL RECS   ADDED TODAY".
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "EMPLOYEES.DAT       " WS-Employee-Total
+               "        " WS-Employee-Today.
+           DISPLAY "CUSTOMERS.DAT       " WS-Customer-Total
+               "        " WS-Customer-Today.
+           DISPLAY "PRODUCTS.DAT        " WS-Product-Total
+               "        " WS-Product-Today.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "GRAND TOTAL         " WS-Grand-Total
+               "        " WS-Grand-Today.
