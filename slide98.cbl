@@ -1,18 +1,56 @@
            identification division.
            program-id. PERFORM-VARYING.
-           
+
+           environment division.
+           input-output section.
+           file-control.
+               select SuspenseFile assign to "suspense.dat"
+                   organization is sequential
+                   file status is WS-Suspense-Status.
+
            data division.
+           file section.
+           fd  SuspenseFile.
+           01  SuspenseRecord.
+               05 SUS-TIMESTAMP     PIC 9(8).
+               05 FILLER            PIC X value space.
+               05 SUS-TOTAL         PIC S99.
+               05 FILLER            PIC X value space.
+               05 SUS-REASON        PIC X(30).
+
            working-storage section.
-           
-           01 Total PIC 99 value 85.
+
+           01 Total PIC S99 value 85.
+           01 Debits PIC S99.
+           01 Credits PIC S99.
+           01 WS-Suspense-Status PIC XX.
+           01 WS-Today PIC 9(8).
 
            procedure division.
+              DISPLAY "Enter debits: ".
+              ACCEPT Debits.
+              DISPLAY "Enter credits: ".
+              ACCEPT Credits.
+              COMPUTE Total = Credits - Debits.
+
               IF Total < 0
-                   CONTINUE
+                   PERFORM ROUTE-TO-SUSPENSE
                ELSE
                    DISPLAY "Total is positive".
 
            stop run.
-               
 
-           
\ No newline at end of file
+           ROUTE-TO-SUSPENSE.
+               ACCEPT WS-Today FROM DATE YYYYMMDD.
+               MOVE WS-Today TO SUS-TIMESTAMP.
+               MOVE Total TO SUS-TOTAL.
+               MOVE "Negative total rejected from batch" TO SUS-REASON.
+
+               OPEN EXTEND SuspenseFile.
+               IF WS-Suspense-Status = "05" OR WS-Suspense-Status = "35"
+                   OPEN OUTPUT SuspenseFile
+               END-IF.
+               WRITE SuspenseRecord.
+               CLOSE SuspenseFile.
+
+               DISPLAY "Total is negative - routed to suspense file.".
