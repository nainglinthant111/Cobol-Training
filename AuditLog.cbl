@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditFile ASSIGN TO "auditlog.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       01 AUDIT-RECORD.
+           05 AUD-PROGRAM-NAME  PIC X(20).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-OPERATOR-ID   PIC X(10).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-START-TIME    PIC 9(14).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-END-TIME      PIC 9(14).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-RECORD-COUNT  PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Audit-Status PIC XX.
+
+       LINKAGE SECTION.
+       01 LS-PROGRAM-NAME  PIC X(20).
+       01 LS-OPERATOR-ID   PIC X(10).
+       01 LS-START-TIME    PIC 9(14).
+       01 LS-END-TIME      PIC 9(14).
+       01 LS-RECORD-COUNT  PIC 9(6).
+
+       PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-OPERATOR-ID
+               LS-START-TIME LS-END-TIME LS-RECORD-COUNT.
+           MOVE LS-PROGRAM-NAME TO AUD-PROGRAM-NAME.
+           MOVE LS-OPERATOR-ID  TO AUD-OPERATOR-ID.
+           MOVE LS-START-TIME   TO AUD-START-TIME.
+           MOVE LS-END-TIME     TO AUD-END-TIME.
+           MOVE LS-RECORD-COUNT TO AUD-RECORD-COUNT.
+
+           OPEN EXTEND AuditFile.
+           IF WS-Audit-Status = "05" OR WS-Audit-Status = "35"
+               OPEN OUTPUT AuditFile
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AuditFile.
+
+           EXIT PROGRAM.
