@@ -1,16 +1,18 @@
            identification division.
            program-id. PERFORM-TILES.
-           
+
            data division.
            working-storage section.
-           
+
            01 Counter PIC 9 value 1.
+           01 WS-Repeat-Count PIC 99 value 3.
 
            procedure division.
-               perform 3 times
+               display "Enter repeat count: " with no advancing
+               accept WS-Repeat-Count
+
+               perform WS-Repeat-Count times
                    display "Hello ,world! "
                end-perform.
 
            stop run.
-            
-           
\ No newline at end of file
