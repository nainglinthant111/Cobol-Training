@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAME-CLEANSE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-Squeezed       PIC X(20).
+       01 WS-Out-Len        PIC 9(3) VALUE 0.
+       01 WS-Sub            PIC 9(3).
+
+       LINKAGE SECTION.
+       01 LS-NAME PIC X(20).
+
+       PROCEDURE DIVISION USING LS-NAME.
+           MOVE FUNCTION TRIM(LS-NAME) TO LS-NAME.
+
+           INSPECT LS-NAME REPLACING ALL "." BY SPACE
+                                     ALL "," BY SPACE
+                                     ALL ";" BY SPACE
+                                     ALL ":" BY SPACE
+                                     ALL "!" BY SPACE
+                                     ALL "?" BY SPACE
+                                     ALL '"' BY SPACE.
+
+           MOVE SPACES TO WS-Squeezed.
+           MOVE 0 TO WS-Out-Len.
+           PERFORM VARYING WS-Sub FROM 1 BY 1 UNTIL WS-Sub > 20
+               IF LS-NAME(WS-Sub:1) NOT = SPACE
+                   ADD 1 TO WS-Out-Len
+                   MOVE LS-NAME(WS-Sub:1) TO WS-Squeezed(WS-Out-Len:1)
+               ELSE
+                   IF WS-Out-Len > 0
+                       AND WS-Squeezed(WS-Out-Len:1) NOT = SPACE
+                           ADD 1 TO WS-Out-Len
+                           MOVE SPACE TO WS-Squeezed(WS-Out-Len:1)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE FUNCTION TRIM(WS-Squeezed) TO LS-NAME.
+           MOVE FUNCTION UPPER-CASE(LS-NAME) TO LS-NAME.
+
+           EXIT PROGRAM.
