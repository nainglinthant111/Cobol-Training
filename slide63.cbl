@@ -2,20 +2,97 @@
        PROGRAM-ID. ADDITION.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransitionLogFile ASSIGN TO "payment-transitions.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Transition-Log-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD TransitionLogFile.
+       01 TRANSITION-LOG-RECORD.
+           05 TL-PROGRAM-NAME  PIC X(20).
+           05 TL-TIMESTAMP     PIC 9(14).
+           05 TL-OLD-STATUS    PIC X(8).
+           05 TL-NEW-STATUS    PIC X(8).
+           05 TL-ACTION        PIC X.
+
        WORKING-STORAGE SECTION.
        01 PaymentStatus PIC 9 VALUE 1.
           88 PaymentPending VALUE 1.
           88 PaymentComplete VALUE 2.
           88 PaymentFailed VALUE 3.
 
+       01 WS-ACTION PIC X.
+          88 ACTION-COMPLETE VALUE "C".
+          88 ACTION-FAIL     VALUE "F".
+          88 ACTION-EXIT     VALUE "X".
+
+       01 WS-Transition-Log-Status PIC XX.
+       01 WS-Log-Timestamp.
+           05 WS-Log-Date PIC 9(8).
+           05 WS-Log-Time PIC 9(6).
+
        PROCEDURE DIVISION.
+           PERFORM UNTIL ACTION-EXIT
+               PERFORM DISPLAY-PAYMENT-STATUS
+
+               DISPLAY "Enter action (C=Complete, F=Fail, X=Exit): "
+               ACCEPT WS-ACTION
+
+               EVALUATE TRUE
+                   WHEN ACTION-COMPLETE
+                       IF PaymentPending
+                           MOVE "PENDING"  TO TL-OLD-STATUS
+                           MOVE "COMPLETE" TO TL-NEW-STATUS
+                           SET PaymentComplete TO TRUE
+                           PERFORM LOG-TRANSITION
+                           DISPLAY "Payment marked complete."
+                       ELSE
+                           DISPLAY "Invalid transition: only a "
+                               "pending payment can be completed."
+                       END-IF
+                   WHEN ACTION-FAIL
+                       IF PaymentPending
+                           MOVE "PENDING" TO TL-OLD-STATUS
+                           MOVE "FAILED"  TO TL-NEW-STATUS
+                           SET PaymentFailed TO TRUE
+                           PERFORM LOG-TRANSITION
+                           DISPLAY "Payment marked failed."
+                       ELSE
+                           DISPLAY "Invalid transition: only a "
+                               "pending payment can fail."
+                       END-IF
+                   WHEN ACTION-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid action."
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       DISPLAY-PAYMENT-STATUS.
            IF PaymentPending
                DISPLAY "Payment is pending."
            ELSE IF PaymentComplete
                DISPLAY "Payment is complete."
            ELSE IF PaymentFailed
                DISPLAY "Payment failed."
+           END-IF.
 
-           STOP RUN.
+       LOG-TRANSITION.
+           MOVE "ADDITION" TO TL-PROGRAM-NAME
+           ACCEPT WS-Log-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Log-Time FROM TIME
+           MOVE WS-Log-Timestamp TO TL-TIMESTAMP
+           MOVE WS-ACTION TO TL-ACTION
+
+           OPEN EXTEND TransitionLogFile
+           IF WS-Transition-Log-Status = "05"
+                   OR WS-Transition-Log-Status = "35"
+               OPEN OUTPUT TransitionLogFile
+           END-IF
+           WRITE TRANSITION-LOG-RECORD
+           CLOSE TransitionLogFile.
