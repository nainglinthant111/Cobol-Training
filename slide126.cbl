@@ -1,14 +1,32 @@
        identification division.
        program-id. Intrinsic.
-       
+
        data division.
        working-storage section.
        01 Result PIC 9(5)V99.
+       01 WS-Value-1 PIC 9(3) VALUE 70.
+       01 WS-Value-2 PIC 9(3) VALUE 85.
+       01 WS-Value-3 PIC 9(3) VALUE 90.
+       01 WS-Rate    PIC 9V999 VALUE 0.080.
+       01 WS-Cashflow PIC 9(5)V99 VALUE 100.00.
+       01 WS-PV-Result PIC 9(7)V99.
 
        PROCEDURE DIVISION.
            COMPUTE Result = FUNCTION SQRT(81)
-           DISPLAY "Square root of 81: " Result
+           DISPLAY "Square root of 81: " Result.
+
+           COMPUTE Result =
+               FUNCTION MEAN(WS-Value-1 WS-Value-2 WS-Value-3)
+           DISPLAY "Mean of scores: " Result.
+
+           COMPUTE Result =
+               FUNCTION STANDARD-DEVIATION(WS-Value-1 WS-Value-2
+                   WS-Value-3)
+           DISPLAY "Standard deviation of scores: " Result.
+
+           COMPUTE WS-PV-Result =
+               FUNCTION PRESENT-VALUE(WS-Rate, WS-Cashflow)
+           DISPLAY "Present value: " WS-PV-Result.
+
            STOP RUN.
-       
-       
       
