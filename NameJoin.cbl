@@ -0,0 +1,16 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAME-JOIN.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-FIRST-NAME PIC X(10).
+       01 LS-LAST-NAME  PIC X(10).
+       01 LS-FULL-NAME  PIC X(21).
+
+       PROCEDURE DIVISION USING LS-FIRST-NAME LS-LAST-NAME LS-FULL-NAME.
+           STRING LS-FIRST-NAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  LS-LAST-NAME DELIMITED BY SPACE
+                  INTO LS-FULL-NAME
+           END-STRING.
+           EXIT PROGRAM.
